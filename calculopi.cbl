@@ -4,212 +4,637 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ARCH-SALIDA ASSIGN TO SALIDA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAL-STATUS.
+           SELECT ARCH-EXCEPCIONES ASSIGN TO EXCEPCPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEP-STATUS.
+           SELECT ARCH-HISTORIAL ASSIGN TO HISTORIA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT ARCH-CHECKPT ASSIGN TO CHECKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ARCH-SALIDA
+           RECORDING MODE IS F.
+       01  REG-SALIDA.
+           05 RS-FECHA-EJEC       PIC 9(8).
+           05 FILLER              PIC X(1).
+           05 RS-DATO11           PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 RS-PROM1            PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 RS-DATOE            PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 RS-PROME            PIC -9.9(37).
+
+       FD  ARCH-EXCEPCIONES
+           RECORDING MODE IS F.
+       01  REG-EXCEPCION.
+           05 RE-FECHA-EJEC       PIC 9(8).
+           05 FILLER              PIC X(1).
+           05 RE-PROM1            PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 RE-DIFERENCIA       PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 RE-MENSAJE          PIC X(30).
+
+       FD  ARCH-HISTORIAL
+           RECORDING MODE IS F.
+       01  REG-HISTORIAL.
+           05 RH-FECHA-EJEC       PIC 9(8).
+           05 FILLER              PIC X(1).
+           05 RH-HORA-EJEC        PIC 9(8).
+           05 FILLER              PIC X(1).
+           05 RH-BUCLE-LIMITE     PIC 9(10).
+           05 FILLER              PIC X(1).
+           05 RH-DATO11           PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 RH-PROM1            PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 RH-DATOE            PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 RH-PROME            PIC -9.9(37).
+
+       FD  ARCH-CHECKPT
+           RECORDING MODE IS F.
+       01  REG-CHECKPT.
+           05 CK-FASE             PIC X(1).
+           05 FILLER              PIC X(1).
+           05 CK-BUCLE            PIC 9(10).
+           05 FILLER              PIC X(1).
+           05 CK-DENOMINADOR      PIC 9(11).
+           05 FILLER              PIC X(1).
+           05 CK-OPERADOR         PIC S9.
+           05 FILLER              PIC X(1).
+           05 CK-PI               PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 CK-NUM-DATOS        PIC 9(2).
+           05 FILLER              PIC X(1).
+           05 CK-NIL-BUCLE        PIC 9(10).
+           05 FILLER              PIC X(1).
+           05 CK-NIL-BASE         PIC 9(11).
+           05 FILLER              PIC X(1).
+           05 CK-NIL-OPERADOR     PIC S9.
+           05 FILLER              PIC X(1).
+           05 CK-PI-NIL           PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 CK-E-BUCLE          PIC 9(10).
+           05 FILLER              PIC X(1).
+           05 CK-E-TERM           PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 CK-E                PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 CK-DONE-PROM-PI     PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 CK-DONE-DATO-FINAL  PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 CK-DONE-PI-NIL      PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 CK-DONE-DIF-NIL     PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 CK-DONE-PI          PIC -9.9(37).
+           05 FILLER              PIC X(1).
+           05 CK-DATO-TBL OCCURS 30 TIMES PIC -9.9(37).
 
        WORKING-STORAGE SECTION.
        01 PIREAL   PIC S9V9(37) COMP-3.
+       01 EREAL    PIC S9V9(37) COMP-3.
        01 PI       PIC S9V9(37) COMP-3.
        01 BUCLE       PIC 9(10).
        01 DENOMINADOR PIC 9(11).
        01 OPERADOR    PIC S9.
-
-       01 DATO1        PIC S9V9(37) COMP-3.
-       01 DATO2        PIC S9V9(37) COMP-3.
-       01 DATO3        PIC S9V9(37) COMP-3.
-       01 DATO4        PIC S9V9(37) COMP-3.
-       01 DATO5        PIC S9V9(37) COMP-3.
-       01 DATO6        PIC S9V9(37) COMP-3.
-       01 DATO7        PIC S9V9(37) COMP-3.
-       01 DATO8        PIC S9V9(37) COMP-3.
-       01 DATO9        PIC S9V9(37) COMP-3.
-       01 DATO10       PIC S9V9(37) COMP-3.
-       01 DATO11       PIC S9V9(37) COMP-3.
+       01 WS-CONST-ID PIC X(1) VALUE 'P'.
+
+       01 WS-FECHA-EJEC PIC 9(8).
+       01 WS-HORA-EJEC  PIC 9(8).
+       01 WS-BUCLE-LIMITE PIC 9(10) VALUE 10000.
+       01 WS-SNAP-BASE    PIC S9(10).
+
+       01 WS-TOLERANCIA   PIC S9V9(37) COMP-3 VALUE 0.0000001.
+       01 WS-DIFERENCIA   PIC S9V9(37) COMP-3.
+       01 WS-EXCEPCION-SW PIC X VALUE 'N'.
+           88 HAY-EXCEPCION VALUE 'S'.
+
+       01 WS-CKPT-STATUS      PIC X(2).
+       01 WS-HIST-STATUS      PIC X(2).
+       01 WS-EXCEP-STATUS     PIC X(2).
+       01 WS-SAL-STATUS       PIC X(2).
+       01 WS-CHECKPT-INTERVALO PIC 9(10) VALUE 1000.
+       01 WS-CHECKPT-SW       PIC X VALUE 'N'.
+           88 HAY-CHECKPOINT  VALUE 'S'.
+       01 WS-CKPT-IDX          PIC 9(2).
+
+       01 WS-RESTART-FASE PIC X(1) VALUE SPACE.
+           88 REINICIO-NIL  VALUE "N".
+           88 REINICIO-E    VALUE "E".
+
+       01 WS-NUM-DATOS    PIC 9(2) VALUE 11.
+       01 WS-NIVEL        PIC 9(2).
+       01 WS-COUNT-NIVEL  PIC 9(2).
+       01 WS-COUNT-SALIDA PIC 9(2).
+       01 WS-IDX          PIC 9(2).
+       01 WS-IDX-SNAP      PIC S9(4).
+       01 WS-DATO-FINAL   PIC S9V9(37) COMP-3.
+
+       01 TABLA-DATOS.
+           05 DATO-TBL OCCURS 30 TIMES PIC S9V9(37) COMP-3.
+       01 TABLA-PROM.
+           05 PROM-TBL OCCURS 30 TIMES PIC S9V9(37) COMP-3.
 
        01 PROM1        PIC S9V9(37) COMP-3.
-       01 PROM2        PIC S9V9(37) COMP-3.
-       01 PROM3        PIC S9V9(37) COMP-3.
-       01 PROM4        PIC S9V9(37) COMP-3.
-       01 PROM5        PIC S9V9(37) COMP-3.
-       01 PROM6        PIC S9V9(37) COMP-3.
-       01 PROM7        PIC S9V9(37) COMP-3.
-       01 PROM8        PIC S9V9(37) COMP-3.
-       01 PROM9        PIC S9V9(37) COMP-3.
-       01 PROM10       PIC S9V9(37) COMP-3.
-
-
-
-       PROCEDURE DIVISION.
+       01 WS-PROM-PI   PIC S9V9(37) COMP-3.
+       01 WS-PROM-E    PIC S9V9(37) COMP-3.
+       01 WS-DATO-FINAL-E PIC S9V9(37) COMP-3.
+
+       01 WS-E          PIC S9V9(37) COMP-3.
+       01 WS-E-TERM     PIC S9V9(37) COMP-3.
+       01 WS-E-BUCLE    PIC 9(10).
+       01 WS-E-SNAP-BASE PIC S9(10).
+
+       01 WS-PI-NIL         PIC S9V9(37) COMP-3.
+       01 WS-NIL-BUCLE       PIC 9(10).
+       01 WS-NIL-BASE        PIC 9(11).
+       01 WS-NIL-DENOM       PIC 9(33).
+       01 WS-NIL-OPERADOR    PIC S9.
+       01 WS-DIF-NIL-LEIBNIZ PIC S9V9(37) COMP-3.
+
+       01 WS-PIREAL-DISP PIC 9(1)V9(37).
+       01 WS-PIREAL-CHARS REDEFINES WS-PIREAL-DISP PIC X(38).
+       01 WS-PROM1-DISP  PIC 9(1)V9(37).
+       01 WS-PROM1-CHARS REDEFINES WS-PROM1-DISP PIC X(38).
+       01 WS-IDX-DIGITO       PIC 9(2).
+       01 WS-DIGITO-DIVERGENTE PIC 9(2) VALUE 0.
+       01 WS-DIGITOS-CORRECTOS PIC 9(2) VALUE 0.
+
+       01 WS-EREAL-DISP PIC 9(1)V9(37).
+       01 WS-EREAL-CHARS REDEFINES WS-EREAL-DISP PIC X(38).
+       01 WS-PROME-DISP  PIC 9(1)V9(37).
+       01 WS-PROME-CHARS REDEFINES WS-PROME-DISP PIC X(38).
+       01 WS-IDX-DIGITO-E       PIC 9(2).
+       01 WS-DIGITO-DIVERGENTE-E PIC 9(2) VALUE 0.
+       01 WS-DIGITOS-CORRECTOS-E PIC 9(2) VALUE 0.
+
+
+
+       LINKAGE SECTION.
+       01 LS-PARM-BUCLE.
+           05 LS-PARM-LEN  PIC S9(4) COMP.
+           05 LS-PARM-DATA.
+               10 LS-PARM-ITER    PIC X(8).
+               10 LS-PARM-NDATOS  PIC X(2).
+
+       PROCEDURE DIVISION USING LS-PARM-BUCLE.
            PERFORM 1000-INICIO.
-           PERFORM 2000-PROCESO.
+           IF NOT REINICIO-NIL AND NOT REINICIO-E
+             PERFORM 2000-PROCESO
+           END-IF.
+           IF NOT REINICIO-E
+             PERFORM 2300-CALCULAR-NILAKANTHA
+           END-IF.
+           PERFORM 2350-CALCULAR-EULER.
+           PERFORM 2200-MOSTRAR-RESULTADOS.
+           PERFORM 2500-REPORTE-DIGITOS.
+           PERFORM 2550-REPORTE-DIGITOS-EULER.
+           PERFORM 2800-VERIFICAR-TOLERANCIA.
+           PERFORM 2820-VERIFICAR-TOLERANCIA-EULER.
+           PERFORM 2850-GRABAR-HISTORIAL.
+           PERFORM 2900-ESCRIBIR-SALIDA.
            PERFORM 3000-FIN.
 
        1000-INICIO.
-           INITIALIZE PI BUCLE.
+           INITIALIZE PI.
            MOVE 1 TO OPERADOR.
            MOVE 1 TO DENOMINADOR.
+           MOVE 1 TO BUCLE.
            MOVE 3.1415926535897932384626433832795028841 TO PIREAL.
+           MOVE 2.7182818284590452353602874713526624978 TO EREAL.
+           ACCEPT WS-FECHA-EJEC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EJEC FROM TIME.
+
+           MOVE 10000 TO WS-BUCLE-LIMITE.
+           MOVE 11    TO WS-NUM-DATOS.
+           IF LS-PARM-LEN >= 8
+             IF LS-PARM-ITER IS NUMERIC
+               COMPUTE WS-BUCLE-LIMITE = FUNCTION NUMVAL(LS-PARM-ITER)
+             END-IF
+           END-IF.
+           IF LS-PARM-LEN >= 10
+             IF LS-PARM-NDATOS IS NUMERIC AND LS-PARM-NDATOS NOT = "00"
+               COMPUTE WS-NUM-DATOS = FUNCTION NUMVAL(LS-PARM-NDATOS)
+             END-IF
+           END-IF.
+
+           IF WS-NUM-DATOS > 30
+             DISPLAY "AVISO: NDATOS > 30, SE AJUSTA A 30"
+             MOVE 30 TO WS-NUM-DATOS
+           END-IF.
+           IF WS-NUM-DATOS > WS-BUCLE-LIMITE
+             DISPLAY "AVISO: NDATOS > LIMITE DE ITERACIONES, SE AJUSTA "
+                     "NDATOS AL LIMITE"
+             MOVE WS-BUCLE-LIMITE TO WS-NUM-DATOS
+           END-IF.
+
+           PERFORM 1050-RESTAURAR-CHECKPOINT.
+
+       1050-RESTAURAR-CHECKPOINT.
+           OPEN INPUT ARCH-CHECKPT.
+           IF WS-CKPT-STATUS = "00"
+             READ ARCH-CHECKPT
+               AT END
+                 CONTINUE
+               NOT AT END
+                 SET HAY-CHECKPOINT  TO TRUE
+                 EVALUATE CK-FASE
+                   WHEN "P"
+                     COMPUTE BUCLE = CK-BUCLE + 1
+                     MOVE CK-DENOMINADOR TO DENOMINADOR
+                     MOVE CK-OPERADOR    TO OPERADOR
+                     MOVE CK-PI          TO PI
+                     PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                             UNTIL WS-CKPT-IDX > CK-NUM-DATOS
+                       MOVE CK-DATO-TBL(WS-CKPT-IDX)
+                         TO DATO-TBL(WS-CKPT-IDX)
+                     END-PERFORM
+                     DISPLAY "REINICIO DESDE CHECKPOINT (PI), BUCLE="
+                             BUCLE
+                   WHEN "N"
+                     MOVE "N" TO WS-RESTART-FASE
+                     COMPUTE WS-NIL-BUCLE = CK-NIL-BUCLE + 1
+                     MOVE CK-NIL-BASE     TO WS-NIL-BASE
+                     MOVE CK-NIL-OPERADOR TO WS-NIL-OPERADOR
+                     MOVE CK-PI-NIL       TO WS-PI-NIL
+                     MOVE CK-DONE-PROM-PI    TO WS-PROM-PI
+                     MOVE CK-DONE-DATO-FINAL TO WS-DATO-FINAL
+                     MOVE CK-DONE-PI         TO PI
+                     DISPLAY "REINICIO DESDE CHECKPOINT (NILAKANTHA), "
+                             "BUCLE=" WS-NIL-BUCLE
+                   WHEN "E"
+                     MOVE "E" TO WS-RESTART-FASE
+                     COMPUTE WS-E-BUCLE = CK-E-BUCLE + 1
+                     MOVE CK-E-TERM TO WS-E-TERM
+                     MOVE CK-E      TO WS-E
+                     PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                             UNTIL WS-CKPT-IDX > CK-NUM-DATOS
+                       MOVE CK-DATO-TBL(WS-CKPT-IDX)
+                         TO DATO-TBL(WS-CKPT-IDX)
+                     END-PERFORM
+                     MOVE CK-DONE-PROM-PI    TO WS-PROM-PI
+                     MOVE CK-DONE-DATO-FINAL TO WS-DATO-FINAL
+                     MOVE CK-DONE-PI-NIL     TO WS-PI-NIL
+                     MOVE CK-DONE-DIF-NIL    TO WS-DIF-NIL-LEIBNIZ
+                     MOVE CK-DONE-PI         TO PI
+                     DISPLAY "REINICIO DESDE CHECKPOINT (EULER), BUCLE="
+                             WS-E-BUCLE
+                 END-EVALUATE
+             END-READ
+             CLOSE ARCH-CHECKPT
+           END-IF.
 
        2000-PROCESO.
       *  PI = (4/1) � (4/3) + (4/5) � (4/7) + (4/9) � (4/11) + (4/13)...
 
-       PERFORM VARYING BUCLE FROM 1 BY 1 UNTIL BUCLE > 10000
+           COMPUTE WS-SNAP-BASE = WS-BUCLE-LIMITE - WS-NUM-DATOS.
+
+       PERFORM UNTIL BUCLE > WS-BUCLE-LIMITE
          COMPUTE PI = PI + ((4 / DENOMINADOR) * OPERADOR)
          COMPUTE DENOMINADOR = DENOMINADOR + 2
          COMPUTE OPERADOR = OPERADOR * -1
 
-         EVALUATE BUCLE
-           WHEN 9990  MOVE PI TO DATO1
-           WHEN 9991  MOVE PI TO DATO2
-           WHEN 9992  MOVE PI TO DATO3
-           WHEN 9993  MOVE PI TO DATO4
-           WHEN 9994  MOVE PI TO DATO5
-           WHEN 9995  MOVE PI TO DATO6
-           WHEN 9996  MOVE PI TO DATO7
-           WHEN 9997  MOVE PI TO DATO8
-           WHEN 9998  MOVE PI TO DATO9
-           WHEN 9999  MOVE PI TO DATO10
-           WHEN 10000  MOVE PI TO DATO11
-
-       END-PERFORM.
-
+         IF BUCLE > WS-SNAP-BASE
+           COMPUTE WS-IDX-SNAP = BUCLE - WS-SNAP-BASE
+           MOVE PI TO DATO-TBL(WS-IDX-SNAP)
+         END-IF
 
+         IF FUNCTION MOD(BUCLE, WS-CHECKPT-INTERVALO) = 0
+           PERFORM 2050-GRABAR-CHECKPOINT
+         END-IF
 
-       COMPUTE PROM1 =  (DATO1 + DATO2) / 2.
-       COMPUTE PROM2 =  (DATO2 + DATO3) / 2.
-       COMPUTE PROM3 =  (DATO3 + DATO4) / 2.
-       COMPUTE PROM4 =  (DATO4 + DATO5) / 2.
-       COMPUTE PROM5 =  (DATO5 + DATO6) / 2.
-       COMPUTE PROM6 =  (DATO6 + DATO7) / 2.
-       COMPUTE PROM7 =  (DATO7 + DATO8) / 2.
-       COMPUTE PROM8 =  (DATO8 + DATO9) / 2.
-       COMPUTE PROM9 =  (DATO9 + DATO10) / 2.
-       COMPUTE PROM10 = (DATO10 + DATO11) / 2.
-
-       MOVE PROM1 TO DATO1.
-       MOVE PROM2 TO DATO2.
-       MOVE PROM3 TO DATO3.
-       MOVE PROM4 TO DATO4.
-       MOVE PROM5 TO DATO5.
-       MOVE PROM6 TO DATO6.
-       MOVE PROM7 TO DATO7.
-       MOVE PROM8 TO DATO8.
-       MOVE PROM9 TO DATO9.
-       MOVE PROM10 TO DATO10.
-
-       COMPUTE PROM1 =  (DATO1 + DATO2) / 2.
-       COMPUTE PROM2 =  (DATO2 + DATO3) / 2.
-       COMPUTE PROM3 =  (DATO3 + DATO4) / 2.
-       COMPUTE PROM4 =  (DATO4 + DATO5) / 2.
-       COMPUTE PROM5 =  (DATO5 + DATO6) / 2.
-       COMPUTE PROM6 =  (DATO6 + DATO7) / 2.
-       COMPUTE PROM7 =  (DATO7 + DATO8) / 2.
-       COMPUTE PROM8 =  (DATO8 + DATO9) / 2.
-       COMPUTE PROM9 =  (DATO9 + DATO10) / 2.
-
-       MOVE PROM1 TO DATO1.
-       MOVE PROM2 TO DATO2.
-       MOVE PROM3 TO DATO3.
-       MOVE PROM4 TO DATO4.
-       MOVE PROM5 TO DATO5.
-       MOVE PROM6 TO DATO6.
-       MOVE PROM7 TO DATO7.
-       MOVE PROM8 TO DATO8.
-       MOVE PROM9 TO DATO9.
-
-       COMPUTE PROM1 =  (DATO1 + DATO2) / 2.
-       COMPUTE PROM2 =  (DATO2 + DATO3) / 2.
-       COMPUTE PROM3 =  (DATO3 + DATO4) / 2.
-       COMPUTE PROM4 =  (DATO4 + DATO5) / 2.
-       COMPUTE PROM5 =  (DATO5 + DATO6) / 2.
-       COMPUTE PROM6 =  (DATO6 + DATO7) / 2.
-       COMPUTE PROM7 =  (DATO7 + DATO8) / 2.
-       COMPUTE PROM8 =  (DATO8 + DATO9) / 2.
-
-       MOVE PROM1 TO DATO1.
-       MOVE PROM2 TO DATO2.
-       MOVE PROM3 TO DATO3.
-       MOVE PROM4 TO DATO4.
-       MOVE PROM5 TO DATO5.
-       MOVE PROM6 TO DATO6.
-       MOVE PROM7 TO DATO7.
-       MOVE PROM8 TO DATO8.
-
-       COMPUTE PROM1 =  (DATO1 + DATO2) / 2.
-       COMPUTE PROM2 =  (DATO2 + DATO3) / 2.
-       COMPUTE PROM3 =  (DATO3 + DATO4) / 2.
-       COMPUTE PROM4 =  (DATO4 + DATO5) / 2.
-       COMPUTE PROM5 =  (DATO5 + DATO6) / 2.
-       COMPUTE PROM6 =  (DATO6 + DATO7) / 2.
-       COMPUTE PROM7 =  (DATO7 + DATO8) / 2.
-
-       MOVE PROM1 TO DATO1.
-       MOVE PROM2 TO DATO2.
-       MOVE PROM3 TO DATO3.
-       MOVE PROM4 TO DATO4.
-       MOVE PROM5 TO DATO5.
-       MOVE PROM6 TO DATO6.
-       MOVE PROM7 TO DATO7.
-
-       COMPUTE PROM1 =  (DATO1 + DATO2) / 2.
-       COMPUTE PROM2 =  (DATO2 + DATO3) / 2.
-       COMPUTE PROM3 =  (DATO3 + DATO4) / 2.
-       COMPUTE PROM4 =  (DATO4 + DATO5) / 2.
-       COMPUTE PROM5 =  (DATO5 + DATO6) / 2.
-       COMPUTE PROM6 =  (DATO6 + DATO7) / 2.
-
-       MOVE PROM1 TO DATO1.
-       MOVE PROM2 TO DATO2.
-       MOVE PROM3 TO DATO3.
-       MOVE PROM4 TO DATO4.
-       MOVE PROM5 TO DATO5.
-       MOVE PROM6 TO DATO6.
-
-       COMPUTE PROM1 =  (DATO1 + DATO2) / 2.
-       COMPUTE PROM2 =  (DATO2 + DATO3) / 2.
-       COMPUTE PROM3 =  (DATO3 + DATO4) / 2.
-       COMPUTE PROM4 =  (DATO4 + DATO5) / 2.
-       COMPUTE PROM5 =  (DATO5 + DATO6) / 2.
-
-       MOVE PROM1 TO DATO1.
-       MOVE PROM2 TO DATO2.
-       MOVE PROM3 TO DATO3.
-       MOVE PROM4 TO DATO4.
-       MOVE PROM5 TO DATO5.
-
-       COMPUTE PROM1 =  (DATO1 + DATO2) / 2.
-       COMPUTE PROM2 =  (DATO2 + DATO3) / 2.
-       COMPUTE PROM3 =  (DATO3 + DATO4) / 2.
-       COMPUTE PROM4 =  (DATO4 + DATO5) / 2.
-
-       MOVE PROM1 TO DATO1.
-       MOVE PROM2 TO DATO2.
-       MOVE PROM3 TO DATO3.
-       MOVE PROM4 TO DATO4.
-
-       COMPUTE PROM1 =  (DATO1 + DATO2) / 2.
-       COMPUTE PROM2 =  (DATO2 + DATO3) / 2.
-       COMPUTE PROM3 =  (DATO3 + DATO4) / 2.
-
-       MOVE PROM1 TO DATO1.
-       MOVE PROM2 TO DATO2.
-       MOVE PROM3 TO DATO3.
-
-       COMPUTE PROM1 =  (DATO1 + DATO2) / 2.
-       COMPUTE PROM2 =  (DATO2 + DATO3) / 2.
-
-       MOVE PROM1 TO DATO1.
-       MOVE PROM2 TO DATO2.
-
-       COMPUTE PROM1 =  (DATO1 + DATO2) / 2.
-
-
-       DISPLAY "Leibniz:        " PI.
-       DISPLAY "Leibniz MOD:    " PROM1.
-       DISPLAY "PI              " PIREAL.
-
+         ADD 1 TO BUCLE
+       END-PERFORM.
 
+           MOVE DATO-TBL(WS-NUM-DATOS) TO WS-DATO-FINAL.
+           MOVE "P" TO WS-CONST-ID.
+           PERFORM 2100-EXTRAPOLAR-RICHARDSON.
+           MOVE PROM1 TO WS-PROM-PI.
+
+       2100-EXTRAPOLAR-RICHARDSON.
+           MOVE 1           TO WS-NIVEL.
+           MOVE WS-NUM-DATOS TO WS-COUNT-NIVEL.
+           PERFORM UNTIL WS-COUNT-NIVEL = 1
+             COMPUTE WS-COUNT-SALIDA = WS-COUNT-NIVEL - 1
+             PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > WS-COUNT-SALIDA
+               COMPUTE PROM-TBL(WS-IDX) =
+                   (DATO-TBL(WS-IDX) + DATO-TBL(WS-IDX + 1)) / 2
+             END-PERFORM
+             PERFORM 2150-REPORTAR-NIVEL
+             PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > WS-COUNT-SALIDA
+               MOVE PROM-TBL(WS-IDX) TO DATO-TBL(WS-IDX)
+             END-PERFORM
+             MOVE WS-COUNT-SALIDA TO WS-COUNT-NIVEL
+             ADD 1 TO WS-NIVEL
+           END-PERFORM.
+           MOVE DATO-TBL(1) TO PROM1.
+
+       2150-REPORTAR-NIVEL.
+           DISPLAY "CONST=" WS-CONST-ID " NIVEL " WS-NIVEL
+                   " ENTRADAS=" WS-COUNT-NIVEL
+                   " SALIDAS=" WS-COUNT-SALIDA.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-COUNT-NIVEL
+             DISPLAY "  DATO(" WS-IDX ") = " DATO-TBL(WS-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-COUNT-SALIDA
+             DISPLAY "  PROM(" WS-IDX ") = " PROM-TBL(WS-IDX)
+           END-PERFORM.
+
+       2050-GRABAR-CHECKPOINT.
+           OPEN OUTPUT ARCH-CHECKPT.
+           IF WS-CKPT-STATUS NOT = "00"
+             DISPLAY "AVISO: ERROR AL ABRIR CHECKPT, STATUS="
+                     WS-CKPT-STATUS
+           END-IF.
+           MOVE SPACES      TO REG-CHECKPT.
+           MOVE "P"         TO CK-FASE.
+           MOVE BUCLE       TO CK-BUCLE.
+           MOVE DENOMINADOR TO CK-DENOMINADOR.
+           MOVE OPERADOR    TO CK-OPERADOR.
+           MOVE PI          TO CK-PI.
+           MOVE WS-NUM-DATOS TO CK-NUM-DATOS.
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-IDX > WS-NUM-DATOS
+             MOVE DATO-TBL(WS-CKPT-IDX) TO CK-DATO-TBL(WS-CKPT-IDX)
+           END-PERFORM.
+           WRITE REG-CHECKPT.
+           IF WS-CKPT-STATUS NOT = "00"
+             DISPLAY "AVISO: ERROR AL ESCRIBIR CHECKPT, STATUS="
+                     WS-CKPT-STATUS
+           END-IF.
+           CLOSE ARCH-CHECKPT.
+
+       2070-GRABAR-CHECKPOINT-NIL.
+           OPEN OUTPUT ARCH-CHECKPT.
+           IF WS-CKPT-STATUS NOT = "00"
+             DISPLAY "AVISO: ERROR AL ABRIR CHECKPT, STATUS="
+                     WS-CKPT-STATUS
+           END-IF.
+           MOVE SPACES         TO REG-CHECKPT.
+           MOVE "N"            TO CK-FASE.
+           MOVE WS-NIL-BUCLE   TO CK-NIL-BUCLE.
+           MOVE WS-NIL-BASE    TO CK-NIL-BASE.
+           MOVE WS-NIL-OPERADOR TO CK-NIL-OPERADOR.
+           MOVE WS-PI-NIL      TO CK-PI-NIL.
+           MOVE WS-PROM-PI     TO CK-DONE-PROM-PI.
+           MOVE WS-DATO-FINAL  TO CK-DONE-DATO-FINAL.
+           MOVE PI             TO CK-DONE-PI.
+           WRITE REG-CHECKPT.
+           IF WS-CKPT-STATUS NOT = "00"
+             DISPLAY "AVISO: ERROR AL ESCRIBIR CHECKPT, STATUS="
+                     WS-CKPT-STATUS
+           END-IF.
+           CLOSE ARCH-CHECKPT.
+
+       2380-GRABAR-CHECKPOINT-EULER.
+           OPEN OUTPUT ARCH-CHECKPT.
+           IF WS-CKPT-STATUS NOT = "00"
+             DISPLAY "AVISO: ERROR AL ABRIR CHECKPT, STATUS="
+                     WS-CKPT-STATUS
+           END-IF.
+           MOVE SPACES       TO REG-CHECKPT.
+           MOVE "E"          TO CK-FASE.
+           MOVE WS-E-BUCLE   TO CK-E-BUCLE.
+           MOVE WS-E-TERM    TO CK-E-TERM.
+           MOVE WS-E         TO CK-E.
+           MOVE WS-NUM-DATOS TO CK-NUM-DATOS.
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-IDX > WS-NUM-DATOS
+             MOVE DATO-TBL(WS-CKPT-IDX) TO CK-DATO-TBL(WS-CKPT-IDX)
+           END-PERFORM.
+           MOVE WS-PROM-PI        TO CK-DONE-PROM-PI.
+           MOVE WS-DATO-FINAL     TO CK-DONE-DATO-FINAL.
+           MOVE WS-PI-NIL         TO CK-DONE-PI-NIL.
+           MOVE WS-DIF-NIL-LEIBNIZ TO CK-DONE-DIF-NIL.
+           MOVE PI                TO CK-DONE-PI.
+           WRITE REG-CHECKPT.
+           IF WS-CKPT-STATUS NOT = "00"
+             DISPLAY "AVISO: ERROR AL ESCRIBIR CHECKPT, STATUS="
+                     WS-CKPT-STATUS
+           END-IF.
+           CLOSE ARCH-CHECKPT.
+
+       2060-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT ARCH-CHECKPT.
+           IF WS-CKPT-STATUS NOT = "00"
+             DISPLAY "AVISO: ERROR AL ABRIR CHECKPT, STATUS="
+                     WS-CKPT-STATUS
+           END-IF.
+           CLOSE ARCH-CHECKPT.
+
+
+
+       2200-MOSTRAR-RESULTADOS.
+           IF HAY-CHECKPOINT
+             DISPLAY "EJECUCION REINICIADA DESDE CHECKPOINT."
+           END-IF.
+           DISPLAY "Leibniz:        " PI.
+           DISPLAY "Leibniz MOD:    " WS-PROM-PI.
+           DISPLAY "Nilakantha:     " WS-PI-NIL.
+           DISPLAY "Diferencia Leibniz MOD vs Nilakantha: "
+                   WS-DIF-NIL-LEIBNIZ.
+           DISPLAY "PI              " PIREAL.
+           DISPLAY "Euler:          " WS-E.
+           DISPLAY "Euler MOD:      " WS-PROM-E.
+           DISPLAY "E               " EREAL.
+
+       2300-CALCULAR-NILAKANTHA.
+           IF NOT REINICIO-NIL
+             MOVE 3 TO WS-PI-NIL
+             MOVE 2 TO WS-NIL-BASE
+             MOVE 1 TO WS-NIL-OPERADOR
+             MOVE 1 TO WS-NIL-BUCLE
+           END-IF.
+           PERFORM UNTIL WS-NIL-BUCLE > WS-BUCLE-LIMITE
+             COMPUTE WS-NIL-DENOM =
+                 WS-NIL-BASE * (WS-NIL-BASE + 1) * (WS-NIL-BASE + 2)
+             COMPUTE WS-PI-NIL = WS-PI-NIL +
+                 ((4 / WS-NIL-DENOM) * WS-NIL-OPERADOR)
+             COMPUTE WS-NIL-BASE = WS-NIL-BASE + 2
+             COMPUTE WS-NIL-OPERADOR = WS-NIL-OPERADOR * -1
+             IF FUNCTION MOD(WS-NIL-BUCLE, WS-CHECKPT-INTERVALO) = 0
+               PERFORM 2070-GRABAR-CHECKPOINT-NIL
+             END-IF
+             ADD 1 TO WS-NIL-BUCLE
+           END-PERFORM.
+           COMPUTE WS-DIF-NIL-LEIBNIZ =
+               FUNCTION ABS(WS-PI-NIL - WS-PROM-PI).
+
+       2350-CALCULAR-EULER.
+      *  E = 1/0! + 1/1! + 1/2! + 1/3! + ... (mismas tablas y la
+      *  misma extrapolacion de Richardson que se usan para PI).
+           COMPUTE WS-E-SNAP-BASE = WS-BUCLE-LIMITE - WS-NUM-DATOS.
+           IF NOT REINICIO-E
+             MOVE 1 TO WS-E
+             MOVE 1 TO WS-E-TERM
+             MOVE 1 TO WS-E-BUCLE
+           END-IF.
+           PERFORM UNTIL WS-E-BUCLE > WS-BUCLE-LIMITE
+             COMPUTE WS-E-TERM = WS-E-TERM / WS-E-BUCLE
+             COMPUTE WS-E = WS-E + WS-E-TERM
+             IF WS-E-BUCLE > WS-E-SNAP-BASE
+               COMPUTE WS-IDX-SNAP = WS-E-BUCLE - WS-E-SNAP-BASE
+               MOVE WS-E TO DATO-TBL(WS-IDX-SNAP)
+             END-IF
+             IF FUNCTION MOD(WS-E-BUCLE, WS-CHECKPT-INTERVALO) = 0
+               PERFORM 2380-GRABAR-CHECKPOINT-EULER
+             END-IF
+             ADD 1 TO WS-E-BUCLE
+           END-PERFORM.
+           MOVE DATO-TBL(WS-NUM-DATOS) TO WS-DATO-FINAL-E.
+           MOVE "E" TO WS-CONST-ID.
+           PERFORM 2100-EXTRAPOLAR-RICHARDSON.
+           MOVE PROM1 TO WS-PROM-E.
+
+       2500-REPORTE-DIGITOS.
+           MOVE PIREAL     TO WS-PIREAL-DISP.
+           MOVE WS-PROM-PI TO WS-PROM1-DISP.
+           MOVE 0      TO WS-DIGITO-DIVERGENTE.
+           PERFORM VARYING WS-IDX-DIGITO FROM 1 BY 1
+                   UNTIL WS-IDX-DIGITO > 38
+                      OR WS-DIGITO-DIVERGENTE NOT = 0
+             IF WS-PIREAL-CHARS(WS-IDX-DIGITO:1) NOT =
+                WS-PROM1-CHARS(WS-IDX-DIGITO:1)
+               MOVE WS-IDX-DIGITO TO WS-DIGITO-DIVERGENTE
+             END-IF
+           END-PERFORM.
+           IF WS-DIGITO-DIVERGENTE = 0
+             MOVE 37 TO WS-DIGITOS-CORRECTOS
+             DISPLAY "DIGITO A DIGITO: COINCIDEN LOS 37 DECIMALES"
+           ELSE
+             IF WS-DIGITO-DIVERGENTE > 1
+               COMPUTE WS-DIGITOS-CORRECTOS = WS-DIGITO-DIVERGENTE - 2
+             ELSE
+               MOVE 0 TO WS-DIGITOS-CORRECTOS
+             END-IF
+             DISPLAY "DIGITO A DIGITO: PRIMERA DIFERENCIA EN POSICION "
+                     WS-DIGITO-DIVERGENTE
+                     " (1=ENTERO, 2=PRIMER DECIMAL)"
+             DISPLAY "DECIMALES CORRECTOS: " WS-DIGITOS-CORRECTOS
+           END-IF.
+
+       2550-REPORTE-DIGITOS-EULER.
+           MOVE EREAL     TO WS-EREAL-DISP.
+           MOVE WS-PROM-E TO WS-PROME-DISP.
+           MOVE 0      TO WS-DIGITO-DIVERGENTE-E.
+           PERFORM VARYING WS-IDX-DIGITO-E FROM 1 BY 1
+                   UNTIL WS-IDX-DIGITO-E > 38
+                      OR WS-DIGITO-DIVERGENTE-E NOT = 0
+             IF WS-EREAL-CHARS(WS-IDX-DIGITO-E:1) NOT =
+                WS-PROME-CHARS(WS-IDX-DIGITO-E:1)
+               MOVE WS-IDX-DIGITO-E TO WS-DIGITO-DIVERGENTE-E
+             END-IF
+           END-PERFORM.
+           IF WS-DIGITO-DIVERGENTE-E = 0
+             MOVE 37 TO WS-DIGITOS-CORRECTOS-E
+             DISPLAY "E DIGITO A DIGITO: COINCIDEN LOS 37 DECIMALES"
+           ELSE
+             IF WS-DIGITO-DIVERGENTE-E > 1
+               COMPUTE WS-DIGITOS-CORRECTOS-E =
+                   WS-DIGITO-DIVERGENTE-E - 2
+             ELSE
+               MOVE 0 TO WS-DIGITOS-CORRECTOS-E
+             END-IF
+             DISPLAY "E DIGITO A DIGITO: DIFERENCIA EN POSICION "
+                     WS-DIGITO-DIVERGENTE-E
+                     " (1=ENTERO, 2=PRIMER DECIMAL)"
+             DISPLAY "E DECIMALES CORRECTOS: " WS-DIGITOS-CORRECTOS-E
+           END-IF.
+
+
+
+       2800-VERIFICAR-TOLERANCIA.
+           COMPUTE WS-DIFERENCIA = FUNCTION ABS(WS-PROM-PI - PIREAL).
+           IF WS-DIFERENCIA > WS-TOLERANCIA
+             SET HAY-EXCEPCION TO TRUE
+             OPEN EXTEND ARCH-EXCEPCIONES
+             IF WS-EXCEP-STATUS = "35"
+               OPEN OUTPUT ARCH-EXCEPCIONES
+             END-IF
+             MOVE SPACES        TO REG-EXCEPCION
+             MOVE WS-FECHA-EJEC TO RE-FECHA-EJEC
+             MOVE WS-PROM-PI    TO RE-PROM1
+             MOVE WS-DIFERENCIA TO RE-DIFERENCIA
+             MOVE "PI FUERA DE TOLERANCIA" TO RE-MENSAJE
+             WRITE REG-EXCEPCION
+             CLOSE ARCH-EXCEPCIONES
+             DISPLAY "EXCEPCION: PI FUERA DE TOLERANCIA " WS-DIFERENCIA
+           END-IF.
+
+       2820-VERIFICAR-TOLERANCIA-EULER.
+           COMPUTE WS-DIFERENCIA = FUNCTION ABS(WS-PROM-E - EREAL).
+           IF WS-DIFERENCIA > WS-TOLERANCIA
+             SET HAY-EXCEPCION TO TRUE
+             OPEN EXTEND ARCH-EXCEPCIONES
+             IF WS-EXCEP-STATUS = "35"
+               OPEN OUTPUT ARCH-EXCEPCIONES
+             END-IF
+             MOVE SPACES        TO REG-EXCEPCION
+             MOVE WS-FECHA-EJEC TO RE-FECHA-EJEC
+             MOVE WS-PROM-E     TO RE-PROM1
+             MOVE WS-DIFERENCIA TO RE-DIFERENCIA
+             MOVE "E FUERA DE TOLERANCIA" TO RE-MENSAJE
+             WRITE REG-EXCEPCION
+             CLOSE ARCH-EXCEPCIONES
+             DISPLAY "EXCEPCION: E FUERA DE TOLERANCIA " WS-DIFERENCIA
+           END-IF.
+
+       2850-GRABAR-HISTORIAL.
+           OPEN EXTEND ARCH-HISTORIAL.
+           IF WS-HIST-STATUS = "35"
+             OPEN OUTPUT ARCH-HISTORIAL
+           END-IF.
+           MOVE SPACES          TO REG-HISTORIAL.
+           MOVE WS-FECHA-EJEC   TO RH-FECHA-EJEC.
+           MOVE WS-HORA-EJEC    TO RH-HORA-EJEC.
+           MOVE WS-BUCLE-LIMITE TO RH-BUCLE-LIMITE.
+           MOVE WS-DATO-FINAL   TO RH-DATO11.
+           MOVE WS-PROM-PI      TO RH-PROM1.
+           MOVE WS-DATO-FINAL-E TO RH-DATOE.
+           MOVE WS-PROM-E       TO RH-PROME.
+           WRITE REG-HISTORIAL.
+           CLOSE ARCH-HISTORIAL.
+
+       2900-ESCRIBIR-SALIDA.
+           OPEN OUTPUT ARCH-SALIDA.
+           IF WS-SAL-STATUS NOT = "00"
+             DISPLAY "AVISO: ERROR AL ABRIR SALIDA, STATUS="
+                     WS-SAL-STATUS
+           END-IF.
+           MOVE SPACES        TO REG-SALIDA.
+           MOVE WS-FECHA-EJEC TO RS-FECHA-EJEC.
+           MOVE WS-DATO-FINAL TO RS-DATO11.
+           MOVE WS-PROM-PI    TO RS-PROM1.
+           MOVE WS-DATO-FINAL-E TO RS-DATOE.
+           MOVE WS-PROM-E     TO RS-PROME.
+           WRITE REG-SALIDA.
+           IF WS-SAL-STATUS NOT = "00"
+             DISPLAY "AVISO: ERROR AL ESCRIBIR SALIDA, STATUS="
+                     WS-SAL-STATUS
+           END-IF.
+           CLOSE ARCH-SALIDA.
 
        3000-FIN.
 
+           PERFORM 2060-LIMPIAR-CHECKPOINT.
+           IF HAY-EXCEPCION
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
            STOP RUN.
