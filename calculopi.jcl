@@ -0,0 +1,64 @@
+//CALCOPI  JOB (ACCTNO),'CALCULO PI NOCTURNO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY RUN OF CALCULO-PI (LEIBNIZ/RICHARDSON WITH            *
+//* NILAKANTHA CROSS-CHECK).  STEP GO SETS RETURN-CODE:           *
+//*   0 = COMPLETED, RESULT WITHIN TOLERANCE                      *
+//*   4 = COMPLETED, TOLERANCE EXCEPTION WRITTEN (SEE EXCEPCPT)   *
+//*  >4 = DID NOT REACH 3000-FIN (ABEND OR SYSTEM ABORT)          *
+//* STEP MARKOK ONLY RUNS WHEN GO REACHED 3000-FIN CLEANLY, AND   *
+//* IS HOW OPERATIONS TELLS "RAN" FROM "FINISHED" ON THIS JOB.    *
+//* SALIDA/CHECKPT ARE OPENED OUTPUT BY THE PROGRAM (REPLACE-ON-  *
+//* EVERY-OPEN SEMANTICS), SO THEY RUN DISP=OLD HERE -- DISP=MOD  *
+//* PLUS OPEN OUTPUT APPENDS RATHER THAN REPLACES ON THIS         *
+//* PLATFORM.  THIS REQUIRES THE TWO DATASETS TO BE PRE-ALLOCATED *
+//* ONCE (E.G. VIA IDCAMS) BEFORE THE FIRST RUN.  EXCEPCPT/       *
+//* HISTORIA ARE OPENED EXTEND (APPEND-BY-DESIGN AUDIT TRAILS),   *
+//* SO DISP=MOD IS CORRECT FOR THOSE TWO AND THEY NEED NO SUCH    *
+//* PRE-ALLOCATION (MOD CREATES THEM ON FIRST USE).               *
+//*--------------------------------------------------------------*
+//COMPLINK EXEC IGYWCL,
+//             PARM.COBOL='LIB,APOST'
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(CALCOPI),DISP=SHR
+//LKED.SYSLMOD DD DSN=PROD.LOADLIB(CALCOPI),DISP=SHR
+//*
+//GO       EXEC PGM=CALCOPI,PARM='0001000011',
+//             COND=(0,NE,COMPLINK.LKED)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//SALIDA   DD DSN=PROD.CALCOPI.SALIDA,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             UNIT=SYSDA
+//EXCEPCPT DD DSN=PROD.CALCOPI.EXCEPCPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             UNIT=SYSDA
+//HISTORIA DD DSN=PROD.CALCOPI.HISTORIA,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//CHECKPT  DD DSN=PROD.CALCOPI.CHECKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//* MARKOK RUNS ONLY IF GO REACHED 3000-FIN (RC 0 OR 4).
+//* AN RC > 4 MEANS GO ABENDED OR WAS FLUSHED BEFORE 3000-FIN,
+//* SO THIS STEP -- AND THE "JOB COMPLETE" SIGNAL IT WRITES --
+//* IS SKIPPED, AND OPERATIONS SEES THE JOB AS NOT-COMPLETE.
+//*
+//MARKOK   EXEC PGM=IEFBR14,COND=(4,GT,GO)
+//COMPLETE DD DSN=PROD.CALCOPI.COMPLETE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             UNIT=SYSDA
+//*
+//* WARN RUNS ONLY WHEN GO ENDED WITH RC=4 (TOLERANCE EXCEPTION),
+//* SO OPERATIONS GETS A VISIBLE FLAG DISTINCT FROM A CLEAN RUN.
+//*
+//WARN     EXEC PGM=IEBGENER,COND=((0,EQ,GO),(4,LT,GO),(4,GT,GO))
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.CALCOPI.EXCEPCPT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
